@@ -4,14 +4,17 @@
        CONFIGURATION SECTION.
        REPOSITORY.
            FUNCTION dvd
-           FUNCTION mlp.
+           FUNCTION mlp
+           FUNCTION curround.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
            01 argA PIC S9(2)V9(2) VALUE 10.
            01 argB PIC S9(2)V9(2) VALUE 3.
+           01 argC PIC S9(7)V9(4) VALUE 12.3456.
        PROCEDURE DIVISION.
            DISPLAY "Division: " dvd(argA, argB).
            DISPLAY "Multiplication: " mlp(argA, argB).
+           DISPLAY "Rounded: " curround(argC).
            STOP RUN.
        END PROGRAM func.
 
@@ -24,7 +27,11 @@
            01 divisor PIC S9(2)V9(2).
            01 quotient PIC S9(2)V9(2).
        PROCEDURE DIVISION USING dividend, divisor RETURNING quotient.
-           COMPUTE quotient = dividend / divisor.
+           IF divisor IS EQUAL TO ZERO
+               MOVE 99.99 TO quotient
+           ELSE
+               COMPUTE quotient = dividend / divisor
+           END-IF.
        END FUNCTION dvd.
 
        IDENTIFICATION DIVISION.
@@ -38,3 +45,14 @@
        PROCEDURE DIVISION USING argA, argB RETURNING result.
            COMPUTE result = argA * argB.
        END FUNCTION mlp.
+
+       IDENTIFICATION DIVISION.
+       FUNCTION-ID. curround.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+           01 raw-amount      PIC S9(7)V9(4).
+           01 rounded-amount  PIC S9(7)V9(2).
+       PROCEDURE DIVISION USING raw-amount RETURNING rounded-amount.
+           COMPUTE rounded-amount ROUNDED = raw-amount.
+       END FUNCTION curround.
