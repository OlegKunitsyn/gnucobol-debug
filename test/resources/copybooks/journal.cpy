@@ -0,0 +1,28 @@
+      *****************************************************************
+      *  JOURNAL.CPY
+      *  Record layout for the daily sales transaction journal.
+      *  Shared by PETSTORE (writer) and the batch reporting programs
+      *  (readers) so both sides always agree on the layout.
+      *****************************************************************
+       01  JOURNAL-RECORD.
+           05  JE-RECORD-TYPE       PIC X(01).
+               88  JE-DETAIL            VALUE 'D'.
+               88  JE-SUMMARY           VALUE 'S'.
+               88  JE-VOID              VALUE 'V'.
+           05  JE-CASHIER-ID        PIC X(06).
+           05  JE-DETAIL-DATA.
+               10  JE-ITEM-CODE         PIC X(12).
+               10  JE-ITEM-DESCRIPTION  PIC X(16).
+               10  JE-ITEM-PRICE        PIC 999V99.
+               10  JE-ITEM-QUANTITY     PIC 999.
+               10  JE-ITEM-COST         PIC 9(6)V99.
+               10  FILLER               PIC X(18).
+           05  JE-SUMMARY-DATA REDEFINES JE-DETAIL-DATA.
+               10  JE-TOTAL-QUANTITY        PIC 9(7).
+               10  JE-TOTAL-COST            PIC 9(7)V99.
+               10  JE-TOTAL-DISCOUNTED      PIC 9(7)V99.
+               10  JE-TOTAL-TAX             PIC 9(7)V99.
+               10  JE-TOTAL-DUE             PIC 9(7)V99.
+               10  JE-PAYMENT-TYPE          PIC X(01).
+               10  JE-CASH-TENDERED         PIC 9(7)V99.
+               10  JE-CARD-AMOUNT           PIC 9(7)V99.
