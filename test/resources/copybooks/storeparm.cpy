@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  STOREPARM.CPY
+      *  Record layout for the store parameters control file.
+      *  One record holds store identity, the business date shown on
+      *  the shift-start banner, and the pricing policy (discount
+      *  tiers and tax rate) that used to be compiled into PETSTORE.
+      *****************************************************************
+       01  STORE-PARAMETER-RECORD.
+           05  SP-STORE-NAME            PIC X(20).
+           05  SP-BUSINESS-DATE         PIC 9(08).
+           05  SP-TAX-RATE              PIC V999.
+           05  SP-DISCOUNT-TIER OCCURS 3 TIMES.
+               10  SP-TIER-MINIMUM      PIC 9(05)V99.
+               10  SP-TIER-RATE         PIC V99.
