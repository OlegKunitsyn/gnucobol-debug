@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALESRPT.
+       AUTHOR. BRUNO PACHECO.
+      *
+      * Reads one day's transaction journal (as written by PETSTORE)
+      * and produces an end-of-day sales summary: items sold, gross
+      * revenue, total discount given and net revenue.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOURNAL-FILE ASSIGN TO WS-JOURNAL-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS JOURNAL-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO 'SALESRPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOURNAL-FILE.
+           COPY "journal.cpy".
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-SWITCHES.
+           05  JOURNAL-FILE-STATUS  PIC XX.
+               88  JOURNAL-FILE-OK      VALUE '00'.
+               88  JOURNAL-FILE-EOF     VALUE '10'.
+           05  REPORT-FILE-STATUS   PIC XX.
+               88  REPORT-FILE-OK       VALUE '00'.
+           05  WS-EOF-SWITCH        PIC X VALUE 'N'.
+               88  END-OF-JOURNAL       VALUE 'Y'.
+
+       01  WS-JOURNAL-FILENAME      PIC X(20).
+       01  WS-REPORT-DATE           PIC 9(08).
+
+       01  WS-TOTALS.
+           05  WS-ITEMS-SOLD        PIC 9(07) VALUE ZEROES.
+           05  WS-GROSS-REVENUE     PIC 9(07)V99 VALUE ZEROES.
+           05  WS-TOTAL-DISCOUNT    PIC 9(07)V99 VALUE ZEROES.
+           05  WS-NET-REVENUE       PIC 9(07)V99 VALUE ZEROES.
+           05  WS-VOIDED-COUNT      PIC 9(05) VALUE ZEROES.
+
+       01  WS-CASHIER-COUNT         PIC 99 VALUE ZERO.
+       01  WS-CASHIER-TABLE.
+           05  WS-CASHIER-ENTRY OCCURS 50 TIMES INDEXED BY C.
+               10  WS-CASHIER-ID              PIC X(06).
+               10  WS-CASHIER-ITEMS           PIC 9(07).
+               10  WS-CASHIER-CASH-COLLECTED  PIC 9(07)V99.
+
+       01  RPT-CASHIER-HEADING.
+           05  FILLER  PIC X(40) VALUE 'PER-CASHIER DRAWER TOTALS'.
+
+       01  RPT-CASHIER-LINE.
+           05  RPT-CASHIER-ID       PIC X(06).
+           05  FILLER               PIC X(2) VALUE SPACES.
+           05  RPT-CASHIER-ITEMS    PIC ZZZZZZ9.
+           05  FILLER               PIC X(2) VALUE SPACES.
+           05  RPT-CASHIER-CASH     PIC $$$,$$$,$$9.99.
+
+       01  RPT-HEADING1.
+           05  FILLER  PIC X(30) VALUE 'DAILY SALES SUMMARY - DATE '.
+           05  RPT-DATE-OUT         PIC 9(08).
+
+       01  RPT-HEADING2.
+           05  FILLER  PIC X(40) VALUE ALL '='.
+
+       01  RPT-ITEMS-LINE.
+           05  FILLER  PIC X(20) VALUE 'ITEMS SOLD:'.
+           05  RPT-ITEMS-SOLD       PIC ZZZZZZ9.
+
+       01  RPT-GROSS-LINE.
+           05  FILLER  PIC X(20) VALUE 'GROSS REVENUE:'.
+           05  RPT-GROSS-REVENUE    PIC $$$,$$$,$$9.99.
+
+       01  RPT-DISCOUNT-LINE.
+           05  FILLER  PIC X(20) VALUE 'TOTAL DISCOUNT:'.
+           05  RPT-TOTAL-DISCOUNT   PIC $$$,$$$,$$9.99.
+
+       01  RPT-NET-LINE.
+           05  FILLER  PIC X(20) VALUE 'NET REVENUE:'.
+           05  RPT-NET-REVENUE      PIC $$$,$$$,$$9.99.
+
+       01  RPT-VOIDED-LINE.
+           05  FILLER  PIC X(20) VALUE 'SALES VOIDED:'.
+           05  RPT-VOIDED-COUNT     PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       0001-START.
+           PERFORM 0002-INITIALIZE.
+           PERFORM 0003-READ-JOURNAL.
+           PERFORM 0004-ACCUMULATE-SALE UNTIL END-OF-JOURNAL.
+           PERFORM 0005-PRODUCE-REPORT.
+           PERFORM 0006-TERMINATE.
+           STOP RUN.
+       0001-END.
+
+       0002-INITIALIZE.
+           DISPLAY 'Sales summary for date (YYYYMMDD): '.
+           ACCEPT WS-REPORT-DATE.
+           STRING 'JRNL' WS-REPORT-DATE DELIMITED BY SIZE
+               INTO WS-JOURNAL-FILENAME.
+           OPEN INPUT JOURNAL-FILE.
+           OPEN OUTPUT REPORT-FILE.
+       0002-END.
+
+       0003-READ-JOURNAL.
+           READ JOURNAL-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       0003-END.
+
+       0004-ACCUMULATE-SALE.
+           IF JE-SUMMARY
+               ADD JE-TOTAL-QUANTITY TO WS-ITEMS-SOLD
+               ADD JE-TOTAL-COST TO WS-GROSS-REVENUE
+               ADD JE-TOTAL-COST TO WS-TOTAL-DISCOUNT
+               SUBTRACT JE-TOTAL-DISCOUNTED FROM WS-TOTAL-DISCOUNT
+               ADD JE-TOTAL-DISCOUNTED TO WS-NET-REVENUE
+               PERFORM 0004-FIND-CASHIER-SLOT
+               ADD JE-TOTAL-QUANTITY TO WS-CASHIER-ITEMS (C)
+               ADD JE-TOTAL-DUE TO WS-CASHIER-CASH-COLLECTED (C)
+               SUBTRACT JE-CARD-AMOUNT
+                   FROM WS-CASHIER-CASH-COLLECTED (C)
+           END-IF.
+           IF JE-VOID
+               ADD 1 TO WS-VOIDED-COUNT
+           END-IF.
+           PERFORM 0003-READ-JOURNAL.
+       0004-END.
+
+       0004-FIND-CASHIER-SLOT.
+           SET C TO 1.
+           SEARCH WS-CASHIER-ENTRY
+               AT END
+                   ADD 1 TO WS-CASHIER-COUNT
+                   SET C TO WS-CASHIER-COUNT
+                   MOVE JE-CASHIER-ID TO WS-CASHIER-ID (C)
+                   MOVE ZEROES TO WS-CASHIER-ITEMS (C)
+                   MOVE ZEROES TO WS-CASHIER-CASH-COLLECTED (C)
+               WHEN WS-CASHIER-ID (C) IS EQUAL TO JE-CASHIER-ID
+                   CONTINUE
+           END-SEARCH.
+       0004-FIND-CASHIER-SLOT-EXIT.
+           EXIT.
+
+       0005-PRODUCE-REPORT.
+           MOVE WS-REPORT-DATE TO RPT-DATE-OUT.
+           WRITE REPORT-RECORD FROM RPT-HEADING1.
+           WRITE REPORT-RECORD FROM RPT-HEADING2.
+           MOVE WS-ITEMS-SOLD TO RPT-ITEMS-SOLD.
+           WRITE REPORT-RECORD FROM RPT-ITEMS-LINE.
+           MOVE WS-GROSS-REVENUE TO RPT-GROSS-REVENUE.
+           WRITE REPORT-RECORD FROM RPT-GROSS-LINE.
+           MOVE WS-TOTAL-DISCOUNT TO RPT-TOTAL-DISCOUNT.
+           WRITE REPORT-RECORD FROM RPT-DISCOUNT-LINE.
+           MOVE WS-NET-REVENUE TO RPT-NET-REVENUE.
+           WRITE REPORT-RECORD FROM RPT-NET-LINE.
+           MOVE WS-VOIDED-COUNT TO RPT-VOIDED-COUNT.
+           WRITE REPORT-RECORD FROM RPT-VOIDED-LINE.
+           WRITE REPORT-RECORD FROM RPT-HEADING2.
+           WRITE REPORT-RECORD FROM RPT-CASHIER-HEADING.
+           PERFORM 0005-WRITE-CASHIER-LINE
+               VARYING C FROM 1 BY 1 UNTIL C > WS-CASHIER-COUNT.
+       0005-END.
+
+       0005-WRITE-CASHIER-LINE.
+           MOVE WS-CASHIER-ID (C) TO RPT-CASHIER-ID.
+           MOVE WS-CASHIER-ITEMS (C) TO RPT-CASHIER-ITEMS.
+           MOVE WS-CASHIER-CASH-COLLECTED (C) TO RPT-CASHIER-CASH.
+           WRITE REPORT-RECORD FROM RPT-CASHIER-LINE.
+       0005-WRITE-CASHIER-LINE-EXIT.
+           EXIT.
+
+       0006-TERMINATE.
+           CLOSE JOURNAL-FILE.
+           CLOSE REPORT-FILE.
+       0006-END.
+
+       END PROGRAM SALESRPT.
