@@ -1,9 +1,63 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. hello.
+       AUTHOR. BRUNO PACHECO.
+      *
+      * Shift-start banner shown after operator sign-on succeeds:
+      * store name and business date from the store-parameters
+      * control file, plus the cashier's name passed in by
+      * helloinput, then hands off into PETSTORE.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STORE-PARAMETER-FILE ASSIGN TO 'STOREPRM'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STORE-PARAMETER-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  STORE-PARAMETER-FILE.
+           COPY "storeparm.cpy".
+
        WORKING-STORAGE SECTION.
-       01 MYVAR PIC X(5).
-       PROCEDURE DIVISION.
-           MOVE "World" TO MYVAR
-           DISPLAY "Hello ", MYVAR.
+       01  STORE-PARAMETER-STATUS   PIC XX.
+           88  STORE-PARAMETER-OK       VALUE '00'.
+
+       01  WS-CASHIER-ID-PARM       PIC X(06) EXTERNAL.
+
+       LINKAGE SECTION.
+       01  LK-EMPLOYEE-ID           PIC X(06).
+       01  LK-EMPLOYEE-NAME         PIC X(20).
+
+       PROCEDURE DIVISION USING OPTIONAL LK-EMPLOYEE-ID,
+               OPTIONAL LK-EMPLOYEE-NAME.
+
+       0000-MAINLINE.
+           MOVE 'PET STORE' TO SP-STORE-NAME.
+           MOVE ZEROES TO SP-BUSINESS-DATE.
+           OPEN INPUT STORE-PARAMETER-FILE.
+           IF STORE-PARAMETER-OK
+               READ STORE-PARAMETER-FILE
+                   AT END
+                       MOVE 'PET STORE' TO SP-STORE-NAME
+                       MOVE ZEROES TO SP-BUSINESS-DATE
+               END-READ
+               CLOSE STORE-PARAMETER-FILE
+           END-IF.
+           IF SP-BUSINESS-DATE IS EQUAL TO ZEROES
+               ACCEPT SP-BUSINESS-DATE FROM DATE YYYYMMDD
+           END-IF.
+           DISPLAY '===================================='.
+           DISPLAY 'Store: ' SP-STORE-NAME.
+           DISPLAY 'Date:  ' SP-BUSINESS-DATE.
+           IF LK-EMPLOYEE-NAME IS NOT EQUAL TO SPACES
+               DISPLAY 'Cashier: ' LK-EMPLOYEE-NAME
+           END-IF.
+           DISPLAY '===================================='.
+           MOVE LK-EMPLOYEE-ID TO WS-CASHIER-ID-PARM.
+           CALL 'PETSTORE'
+           END-CALL.
            STOP RUN.
+       0000-END.
+
+       END PROGRAM hello.
