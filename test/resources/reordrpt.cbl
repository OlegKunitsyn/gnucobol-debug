@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REORDRPT.
+       AUTHOR. BRUNO PACHECO.
+      *
+      * Low-stock reorder report: scans the item master and lists
+      * every item whose on-hand quantity has dropped below its
+      * reorder point, so purchasing knows what to reorder without
+      * walking the shelves.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ITEM-MASTER-FILE ASSIGN TO 'ITEMMSTR'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ITEM-CODE-M
+               FILE STATUS IS ITEM-MASTER-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO 'REORDRPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ITEM-MASTER-FILE.
+       01  ITEM-MASTER-RECORD.
+           05  ITEM-CODE-M          PIC X(12).
+           05  ITEM-DESCRIPTION-M   PIC X(16).
+           05  ITEM-PRICE-M         PIC 999V99.
+           05  ITEM-ON-HAND-M       PIC 9(05).
+           05  ITEM-REORDER-POINT-M PIC 9(05).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-SWITCHES.
+           05  ITEM-MASTER-STATUS   PIC XX.
+               88  ITEM-MASTER-OK       VALUE '00'.
+               88  ITEM-MASTER-EOF      VALUE '10'.
+           05  REPORT-FILE-STATUS   PIC XX.
+               88  REPORT-FILE-OK       VALUE '00'.
+
+       01  WS-EOF-SWITCH             PIC X VALUE 'N'.
+           88  END-OF-ITEM-MASTER        VALUE 'Y'.
+
+       01  RPT-HEADING1.
+           05  FILLER  PIC X(30) VALUE 'LOW-STOCK REORDER REPORT'.
+
+       01  RPT-HEADING2.
+           05  FILLER  PIC X(40) VALUE ALL '='.
+
+       01  RPT-ITEM-LINE.
+           05  RPT-ITEM-CODE        PIC X(12).
+           05  FILLER               PIC X(2) VALUE SPACES.
+           05  RPT-ITEM-DESCRIPTION PIC X(16).
+           05  FILLER               PIC X(2) VALUE SPACES.
+           05  RPT-ON-HAND          PIC ZZZZ9.
+           05  FILLER               PIC X(2) VALUE SPACES.
+           05  RPT-REORDER-POINT    PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       0001-START.
+           PERFORM 0002-INITIALIZE.
+           PERFORM 0003-READ-ITEM-MASTER.
+           PERFORM 0004-CHECK-ITEM UNTIL END-OF-ITEM-MASTER.
+           PERFORM 0005-TERMINATE.
+           STOP RUN.
+       0001-END.
+
+       0002-INITIALIZE.
+           OPEN INPUT ITEM-MASTER-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           WRITE REPORT-RECORD FROM RPT-HEADING1.
+           WRITE REPORT-RECORD FROM RPT-HEADING2.
+       0002-END.
+
+       0003-READ-ITEM-MASTER.
+           READ ITEM-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       0003-END.
+
+       0004-CHECK-ITEM.
+           IF ITEM-ON-HAND-M IS LESS THAN ITEM-REORDER-POINT-M
+               MOVE ITEM-CODE-M TO RPT-ITEM-CODE
+               MOVE ITEM-DESCRIPTION-M TO RPT-ITEM-DESCRIPTION
+               MOVE ITEM-ON-HAND-M TO RPT-ON-HAND
+               MOVE ITEM-REORDER-POINT-M TO RPT-REORDER-POINT
+               WRITE REPORT-RECORD FROM RPT-ITEM-LINE
+           END-IF.
+           PERFORM 0003-READ-ITEM-MASTER.
+       0004-END.
+
+       0005-TERMINATE.
+           CLOSE ITEM-MASTER-FILE.
+           CLOSE REPORT-FILE.
+       0005-END.
+
+       END PROGRAM REORDRPT.
