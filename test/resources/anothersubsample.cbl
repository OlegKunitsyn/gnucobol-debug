@@ -0,0 +1,43 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. anothersubsample.
+       AUTHOR. BRUNO PACHECO.
+      *
+      * Reusable item-description validator: checks length/format of
+      * a description field the way PETSTORE needs before it accepts
+      * an item onto the sale, so the check is written once instead
+      * of copied into every calling program.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SUB                   PIC 99.
+
+       LINKAGE SECTION.
+       01  LK-DESCRIPTION           PIC X(16).
+       01  LK-STATUS-CODE           PIC X(02).
+           88  LK-DESCRIPTION-VALID     VALUE '00'.
+           88  LK-DESCRIPTION-BLANK     VALUE '01'.
+           88  LK-DESCRIPTION-BAD-CHAR  VALUE '02'.
+
+       PROCEDURE DIVISION USING BY REFERENCE LK-DESCRIPTION,
+               LK-STATUS-CODE.
+
+       0000-MAINLINE.
+           MOVE '00' TO LK-STATUS-CODE.
+           IF LK-DESCRIPTION IS EQUAL TO SPACES
+               MOVE '01' TO LK-STATUS-CODE
+           ELSE
+               PERFORM 0000-CHECK-CHARACTERS
+                   VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB IS GREATER THAN 16
+                   OR LK-DESCRIPTION-BAD-CHAR
+           END-IF.
+       0000-END.
+
+       0000-CHECK-CHARACTERS.
+           IF LK-DESCRIPTION (WS-SUB:1) IS LESS THAN SPACE
+               MOVE '02' TO LK-STATUS-CODE
+           END-IF.
+       0000-CHECK-CHARACTERS-EXIT.
+           EXIT.
+
+       END PROGRAM anothersubsample.
