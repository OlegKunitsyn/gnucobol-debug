@@ -1,10 +1,101 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. helloinput.
+       AUTHOR. BRUNO PACHECO.
+      *
+      * Operator sign-on screen: checks employee ID and PIN against
+      * the authorized-operator file before letting PETSTORE run.
+      * Failed attempts are appended to the sign-on log.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERATOR-FILE ASSIGN TO 'OPERATOR'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OP-EMPLOYEE-ID
+               FILE STATUS IS OPERATOR-FILE-STATUS.
+
+           SELECT SIGNON-LOG ASSIGN TO 'SIGNONLG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SIGNON-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  OPERATOR-FILE.
+       01  OPERATOR-RECORD.
+           05  OP-EMPLOYEE-ID       PIC X(06).
+           05  OP-EMPLOYEE-NAME     PIC X(20).
+           05  OP-PIN               PIC X(04).
+
+       FD  SIGNON-LOG.
+       01  SIGNON-LOG-RECORD        PIC X(60).
+
        WORKING-STORAGE SECTION.
-       01  ANSWER PIC X(8).
+       01  WS-FILE-SWITCHES.
+           05  OPERATOR-FILE-STATUS PIC XX.
+               88  OPERATOR-FILE-OK        VALUE '00'.
+               88  OPERATOR-NOT-FOUND      VALUE '23'.
+           05  SIGNON-LOG-STATUS    PIC XX.
+               88  SIGNON-LOG-OK           VALUE '00'.
+
+       01  WS-CURRENT-DATE          PIC 9(08).
+
+       01  ANSWER                   PIC X(06).
+       01  WS-PIN                   PIC X(04).
+       01  WS-ATTEMPT-COUNT         PIC 9 VALUE ZERO.
+       01  WS-SIGNED-ON             PIC X VALUE 'N'.
+           88  SIGNED-ON                VALUE 'Y'.
+
        PROCEDURE DIVISION.
-           DISPLAY 'What is your name?'.
-           ACCEPT ANSWER.
-           DISPLAY 'Hello, ', ANSWER.
+
+       0001-START.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           OPEN I-O OPERATOR-FILE.
+           OPEN EXTEND SIGNON-LOG.
+           IF SIGNON-LOG-STATUS IS EQUAL TO '35'
+               OPEN OUTPUT SIGNON-LOG
+           END-IF.
+           PERFORM 0002-SIGN-ON UNTIL SIGNED-ON
+               OR WS-ATTEMPT-COUNT IS EQUAL TO 3.
+           CLOSE OPERATOR-FILE.
+           CLOSE SIGNON-LOG.
+           IF SIGNED-ON
+               CALL 'hello' USING ANSWER, OP-EMPLOYEE-NAME
+               END-CALL
+           ELSE
+               DISPLAY 'Too many failed attempts. Terminal locked.'
+           END-IF.
            STOP RUN.
+       0001-END.
+
+       0002-SIGN-ON.
+           ADD 1 TO WS-ATTEMPT-COUNT.
+           DISPLAY 'Employee ID: '.
+           ACCEPT ANSWER.
+           DISPLAY 'PIN: '.
+           ACCEPT WS-PIN.
+           MOVE ANSWER TO OP-EMPLOYEE-ID.
+           READ OPERATOR-FILE
+               INVALID KEY
+                   PERFORM 0002-LOG-FAILURE
+               NOT INVALID KEY
+                   IF WS-PIN IS EQUAL TO OP-PIN
+                       MOVE 'Y' TO WS-SIGNED-ON
+                       DISPLAY 'Hello, ' OP-EMPLOYEE-NAME
+                   ELSE
+                       PERFORM 0002-LOG-FAILURE
+                   END-IF
+           END-READ.
+       0002-END.
+
+       0002-LOG-FAILURE.
+           DISPLAY 'Sign-on failed. Employee ID or PIN incorrect.'.
+           STRING WS-CURRENT-DATE DELIMITED BY SIZE
+                  ' FAILED SIGNON ' DELIMITED BY SIZE
+                  ANSWER DELIMITED BY SIZE
+               INTO SIGNON-LOG-RECORD.
+           WRITE SIGNON-LOG-RECORD.
+       0002-LOG-FAILURE-EXIT.
+           EXIT.
+
+       END PROGRAM helloinput.
