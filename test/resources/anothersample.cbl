@@ -1,14 +1,40 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. anothersample.
+       AUTHOR. BRUNO PACHECO.
+      *
+      * Demonstrates the shared anothersubsample item-description
+      * validator against a good description and a blank one.
+      *
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-SMALL PIC X(2) VALUE '01'.
-       01 WS-BIG PIC X(10) VALUE '0123456789'.
+       01  WS-GOOD-DESC          PIC X(16) VALUE 'DOG FOOD 20LB'.
+       01  WS-BLANK-DESC         PIC X(16) VALUE SPACES.
+       01  WS-STATUS-CODE        PIC X(02).
+           88  WS-DESC-VALID         VALUE '00'.
+
        PROCEDURE DIVISION.
+       0000-MAINLINE.
            DISPLAY "Hello".
-           CALL 'anothersubsample' USING BY CONTENT WS-SMALL
+           CALL 'anothersubsample' USING BY REFERENCE WS-GOOD-DESC,
+               WS-STATUS-CODE
            END-CALL.
-           CALL 'anothersubsample' USING BY CONTENT WS-BIG
+           IF WS-DESC-VALID
+               DISPLAY "Good description accepted"
+           ELSE
+               DISPLAY "Good description rejected, status "
+                   WS-STATUS-CODE
+           END-IF.
+           CALL 'anothersubsample' USING BY REFERENCE WS-BLANK-DESC,
+               WS-STATUS-CODE
            END-CALL.
-           DISPLAY "World"
+           IF WS-DESC-VALID
+               DISPLAY "Blank description accepted"
+           ELSE
+               DISPLAY "Blank description rejected, status "
+                   WS-STATUS-CODE
+           END-IF.
+           DISPLAY "World".
            STOP RUN.
+       0000-END.
+
+       END PROGRAM anothersample.
