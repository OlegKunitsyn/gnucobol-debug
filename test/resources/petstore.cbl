@@ -1,25 +1,179 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PETSTORE.
        AUTHOR. BRUNO PACHECO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION curround.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ITEM-MASTER-FILE ASSIGN TO 'ITEMMSTR'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ITEM-CODE-M
+               FILE STATUS IS ITEM-MASTER-STATUS.
+
+           SELECT PRINT-FILE ASSIGN TO 'RECEIPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PRINT-FILE-STATUS.
+
+           SELECT JOURNAL-FILE ASSIGN TO WS-JOURNAL-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS JOURNAL-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHECKPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+           SELECT LOYALTY-FILE ASSIGN TO 'LOYALTY'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOYALTY-MEMBER-ID
+               FILE STATUS IS LOYALTY-FILE-STATUS.
+
+           SELECT ACCOUNTING-EXPORT-FILE ASSIGN TO 'ACCTEXP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ACCOUNTING-EXPORT-STATUS.
+
+           SELECT STORE-PARAMETER-FILE ASSIGN TO 'STOREPRM'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STORE-PARAMETER-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ITEM-MASTER-FILE.
+       01  ITEM-MASTER-RECORD.
+           05  ITEM-CODE-M          PIC X(12).
+           05  ITEM-DESCRIPTION-M   PIC X(16).
+           05  ITEM-PRICE-M         PIC 999V99.
+           05  ITEM-ON-HAND-M       PIC 9(05).
+           05  ITEM-REORDER-POINT-M PIC 9(05).
+
+       FD  LOYALTY-FILE.
+       01  LOYALTY-RECORD.
+           05  LOYALTY-MEMBER-ID    PIC X(10).
+           05  LOYALTY-MEMBER-NAME  PIC X(20).
+           05  LOYALTY-DISCOUNT-PCT PIC V99.
+           05  LOYALTY-POINTS       PIC 9(7).
+
+       FD  PRINT-FILE.
+       01  PRINT-RECORD             PIC X(80).
+
+       FD  JOURNAL-FILE.
+           COPY "journal.cpy".
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CP-ITEM-CODE         PIC X(12).
+           05  CP-ITEM-DESCRIPTION  PIC X(16).
+           05  CP-ITEM-PRICE        PIC 999V99.
+           05  CP-ITEM-QUANTITY     PIC 999.
+           05  CP-ITEM-COST         PIC 9(6)V99.
+
+       FD  ACCOUNTING-EXPORT-FILE.
+       01  ACCOUNTING-EXPORT-RECORD.
+           05  AE-SALE-DATE         PIC 9(08).
+           05  AE-CASHIER-ID        PIC X(06).
+           05  AE-GROSS-SALES       PIC 9(07)V99.
+           05  AE-DISCOUNT-GIVEN    PIC 9(07)V99.
+           05  AE-TAX-COLLECTED     PIC 9(07)V99.
+           05  AE-NET-SALES         PIC 9(07)V99.
+
+       FD  STORE-PARAMETER-FILE.
+           COPY "storeparm.cpy".
+
        WORKING-STORAGE SECTION.
-       01  WS-ITEM OCCURS 100 TIMES INDEXED BY I.
+       01  WS-ITEM-COUNT        PIC 9(4) COMP VALUE ZERO.
+
+       01  WS-ITEM OCCURS 1 TO 9999 TIMES
+               DEPENDING ON WS-ITEM-COUNT INDEXED BY I.
+           05  ITEM-CODE        PIC X(12).
            05  ITEM-DESCRIPTION PIC X(16).
            05  ITEM-PRICE       PIC 999V99.
            05  ITEM-QUANTITY    PIC 999.
-           05  ITEM-COST        PIC 999V99.
+           05  ITEM-COST        PIC 9(6)V99.
+
+       01  WS-FILE-SWITCHES.
+           05  ITEM-MASTER-STATUS   PIC XX.
+               88  ITEM-MASTER-OK        VALUE '00'.
+               88  ITEM-MASTER-NOT-FOUND VALUE '23'.
+           05  PRINT-FILE-STATUS    PIC XX.
+           05  JOURNAL-FILE-STATUS  PIC XX.
+               88  JOURNAL-FILE-OK       VALUE '00'.
+           05  CHECKPOINT-FILE-STATUS PIC XX.
+               88  CHECKPOINT-FILE-OK      VALUE '00'.
+           05  WS-CHECKPOINT-EOF    PIC X VALUE 'N'.
+               88  END-OF-CHECKPOINT     VALUE 'Y'.
+           05  LOYALTY-FILE-STATUS  PIC XX.
+               88  LOYALTY-MEMBER-NOT-FOUND VALUE '23'.
+           05  ACCOUNTING-EXPORT-STATUS PIC XX.
+               88  ACCOUNTING-EXPORT-OK     VALUE '00'.
+           05  STORE-PARAMETER-STATUS PIC XX.
+               88  STORE-PARAMETER-OK       VALUE '00'.
+
+       01  WS-DESCRIPTION-STATUS    PIC X(02).
+           88  DESCRIPTION-VALID        VALUE '00'.
+
+       01  WS-MEMBER.
+           05  MEMBER-ID                PIC X(10) VALUE SPACES.
+           05  MEMBER-ON-FILE           PIC X VALUE 'N'.
+               88  MEMBER-FOUND             VALUE 'Y'.
+           05  MEMBER-DISCOUNT-PCT      PIC V99 VALUE ZEROES.
+           05  MEMBER-POINTS-EARNED     PIC 9(7) VALUE ZEROES.
+
+       01  WS-RESUME-ANSWER         PIC X.
+           88  RESUME-SALE              VALUE 'Y'.
+
+       01  WS-QUANTITY-SWITCH       PIC X VALUE 'N'.
+           88  QUANTITY-VALID           VALUE 'Y'.
+
+       01  WS-JOURNAL-FILENAME     PIC X(20).
+       01  WS-CURRENT-DATE         PIC 9(08).
+
+       01  WS-CASHIER-ID-PARM      PIC X(06) EXTERNAL.
 
        01  WS-BILL.
-           05  TOTAL-QUANTITY          PIC 999 VALUE ZEROES.
-           05  TOTAL-COST              PIC 99999V99 VALUE ZEROES.
-           05  TOTAL-COST-DISCOUNTED   PIC 99999V99 VALUE ZEROES.
+           05  TOTAL-QUANTITY          PIC 9(7) VALUE ZEROES.
+           05  TOTAL-COST              PIC 9(7)V99 VALUE ZEROES.
+           05  TOTAL-COST-DISCOUNTED   PIC 9(7)V99 VALUE ZEROES.
+           05  TAX-RATE                PIC V999 VALUE .075.
+           05  TOTAL-TAX               PIC 9(7)V99 VALUE ZEROES.
+           05  TOTAL-DUE               PIC 9(7)V99 VALUE ZEROES.
 
        01  WS-CONTROL.
-           05  J                       PIC 999 VALUE 1.
-           05  DISCOUNT                PIC V9  VALUE .8.
-           05  MINIMUM-FOR-DISCOUNT    PIC 999 VALUE 100.
+           05  J                       PIC 9(4) VALUE 1.
+           05  CASHIER-ID              PIC X(06).
            05  USER-ANSWER             PIC A.
                88  DONE                VALUE 'N'.
+               88  CONTINUE-SALE       VALUE 'Y'.
+               88  VOID-LAST           VALUE 'V'.
+               88  CANCEL-SALE         VALUE 'C'.
+           05  WS-SALE-STATUS          PIC X VALUE 'C'.
+               88  SALE-COMPLETED          VALUE 'C'.
+               88  SALE-VOIDED             VALUE 'V'.
+
+       01  WS-PAYMENT.
+           05  PAYMENT-TYPE            PIC X.
+               88  PAY-CASH                VALUE 'C'.
+               88  PAY-CARD                VALUE 'R'.
+               88  PAY-SPLIT               VALUE 'S'.
+           05  CASH-TENDERED           PIC 9(7)V99 VALUE ZEROES.
+           05  CARD-AMOUNT             PIC 9(7)V99 VALUE ZEROES.
+           05  CHANGE-DUE              PIC 9(7)V99 VALUE ZEROES.
+           05  WS-BALANCE-DUE          PIC 9(7)V99 VALUE ZEROES.
+
+       01  WS-DISCOUNT-VALUES.
+           05  FILLER  PIC 9(5)V99 VALUE 00100.00.
+           05  FILLER  PIC V99     VALUE .90.
+           05  FILLER  PIC 9(5)V99 VALUE 00250.00.
+           05  FILLER  PIC V99     VALUE .85.
+           05  FILLER  PIC 9(5)V99 VALUE 00500.00.
+           05  FILLER  PIC V99     VALUE .80.
+
+       01  WS-DISCOUNT-SCHEDULE REDEFINES WS-DISCOUNT-VALUES.
+           05  DISCOUNT-TIER OCCURS 3 TIMES INDEXED BY T.
+               10  TIER-MINIMUM        PIC 9(5)V99.
+               10  TIER-RATE           PIC V99.
 
        01  HEADING-LINE1.
             05 FILLER  PIC X(16) VALUE 'PRODUCT'.
@@ -62,66 +216,521 @@
             05 FILLER           PIC X(32) VALUE SPACES.
             05 FILLER           PIC X(6) VALUE 'Total:'.
             05 FILLER           PIC X(2) VALUE SPACES.
-            05 DET-TOTAL-COST   PIC $$$,$$9.99.
+            05 DET-TOTAL-COST   PIC $$$,$$$,$$9.99.
 
        01  TOTAL-LINE4.
             05 FILLER                  PIC X(27) VALUE SPACES.
             05 FILLER                  PIC X(11) VALUE 'Discounted:'.
             05 FILLER                  PIC X(2) VALUE SPACES.
-            05 DET-TOTAL-DISCOUNTED    PIC $$$,$$9.99.
+            05 DET-TOTAL-DISCOUNTED    PIC $$$,$$$,$$9.99.
+
+       01  TOTAL-LINE5.
+            05 FILLER           PIC X(32) VALUE SPACES.
+            05 FILLER           PIC X(6) VALUE 'Tax:  '.
+            05 FILLER           PIC X(2) VALUE SPACES.
+            05 DET-TOTAL-TAX    PIC $$$,$$$,$$9.99.
+
+       01  TOTAL-LINE6.
+            05 FILLER           PIC X(32) VALUE SPACES.
+            05 FILLER           PIC X(6) VALUE 'Due:  '.
+            05 FILLER           PIC X(2) VALUE SPACES.
+            05 DET-TOTAL-DUE    PIC $$$,$$$,$$9.99.
+
+       01  TOTAL-LINE7.
+            05 FILLER           PIC X(32) VALUE SPACES.
+            05 FILLER           PIC X(6) VALUE 'Cash: '.
+            05 FILLER           PIC X(2) VALUE SPACES.
+            05 DET-CASH-TENDERED PIC $$$,$$$,$$9.99.
+
+       01  TOTAL-LINE8.
+            05 FILLER           PIC X(30) VALUE SPACES.
+            05 FILLER           PIC X(8) VALUE 'Change: '.
+            05 FILLER           PIC X(2) VALUE SPACES.
+            05 DET-CHANGE-DUE    PIC $$$,$$$,$$9.99.
+
+       01  TOTAL-LINE9.
+            05 FILLER           PIC X(32) VALUE SPACES.
+            05 FILLER           PIC X(6) VALUE 'Card: '.
+            05 FILLER           PIC X(2) VALUE SPACES.
+            05 DET-CARD-AMOUNT   PIC $$$,$$$,$$9.99.
 
        PROCEDURE DIVISION.
 
        0001-START.
+           SET I TO 1.
+           MOVE 1 TO WS-ITEM-COUNT.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           STRING 'JRNL' WS-CURRENT-DATE DELIMITED BY SIZE
+               INTO WS-JOURNAL-FILENAME.
+           OPEN I-O ITEM-MASTER-FILE.
+           OPEN I-O LOYALTY-FILE.
+           OPEN OUTPUT PRINT-FILE.
+           OPEN EXTEND ACCOUNTING-EXPORT-FILE.
+           IF NOT ACCOUNTING-EXPORT-OK
+               OPEN OUTPUT ACCOUNTING-EXPORT-FILE
+           END-IF.
+           OPEN EXTEND JOURNAL-FILE.
+           IF NOT JOURNAL-FILE-OK
+               OPEN OUTPUT JOURNAL-FILE
+           END-IF.
+           PERFORM 0001-LOAD-STORE-PARAMETERS.
+           PERFORM 0001-CHECK-FOR-CHECKPOINT.
            PERFORM 0002-WELCOME-USER.
            PERFORM 0003-ASK-FOR-ITEM UNTIL DONE.
-           PERFORM 0004-CALCULATE-DISCOUNT.
-           PERFORM 0005-DISPLAY-BILL.
+           IF SALE-VOIDED
+               PERFORM 0008-WRITE-VOID-JOURNAL
+           ELSE
+               PERFORM 0004-CALCULATE-DISCOUNT
+               PERFORM 0005-CALCULATE-TAX
+               PERFORM 0006-CAPTURE-PAYMENT
+               PERFORM 0007-DISPLAY-BILL
+               PERFORM 0008-WRITE-JOURNAL
+               PERFORM 0009-EXPORT-TO-ACCOUNTING
+           END-IF.
+           PERFORM 0001-CLEAR-CHECKPOINT.
+           CLOSE ITEM-MASTER-FILE.
+           CLOSE LOYALTY-FILE.
+           CLOSE PRINT-FILE.
+           CLOSE JOURNAL-FILE.
+           CLOSE ACCOUNTING-EXPORT-FILE.
            STOP RUN.
        0001-END.
 
+       0001-LOAD-STORE-PARAMETERS.
+           OPEN INPUT STORE-PARAMETER-FILE.
+           IF STORE-PARAMETER-OK
+               READ STORE-PARAMETER-FILE
+                   NOT AT END
+                       MOVE SP-TAX-RATE TO TAX-RATE
+                       MOVE SP-DISCOUNT-TIER (1) TO DISCOUNT-TIER (1)
+                       MOVE SP-DISCOUNT-TIER (2) TO DISCOUNT-TIER (2)
+                       MOVE SP-DISCOUNT-TIER (3) TO DISCOUNT-TIER (3)
+               END-READ
+               CLOSE STORE-PARAMETER-FILE
+           END-IF.
+       0001-LOAD-STORE-PARAMETERS-EXIT.
+           EXIT.
+
+       0001-CHECK-FOR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-OK
+               PERFORM 0001-READ-CHECKPOINT
+               IF NOT END-OF-CHECKPOINT
+                   DISPLAY 'In-progress sale found. Resume it? (Y/N): '
+                   ACCEPT WS-RESUME-ANSWER
+                   IF RESUME-SALE
+                       PERFORM 0001-LOAD-CHECKPOINT-ITEM
+                           UNTIL END-OF-CHECKPOINT
+                   ELSE
+                       PERFORM 0001-DECLINE-CHECKPOINT
+                   END-IF
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       0001-CHECK-FOR-CHECKPOINT-EXIT.
+           EXIT.
+
+       0001-READ-CHECKPOINT.
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE 'Y' TO WS-CHECKPOINT-EOF
+           END-READ.
+       0001-READ-CHECKPOINT-EXIT.
+           EXIT.
+
+       0001-LOAD-CHECKPOINT-ITEM.
+           MOVE CP-ITEM-CODE TO ITEM-CODE (I).
+           MOVE CP-ITEM-DESCRIPTION TO ITEM-DESCRIPTION (I).
+           MOVE CP-ITEM-PRICE TO ITEM-PRICE (I).
+           MOVE CP-ITEM-QUANTITY TO ITEM-QUANTITY (I).
+           MOVE CP-ITEM-COST TO ITEM-COST (I).
+           ADD ITEM-QUANTITY (I) TO TOTAL-QUANTITY.
+           ADD ITEM-COST (I) TO TOTAL-COST.
+           ADD 1 TO I.
+           MOVE I TO WS-ITEM-COUNT.
+           PERFORM 0001-READ-CHECKPOINT.
+       0001-LOAD-CHECKPOINT-ITEM-EXIT.
+           EXIT.
+
+       0001-DECLINE-CHECKPOINT.
+           PERFORM 0001-RESTORE-CHECKPOINT-ITEM
+               UNTIL END-OF-CHECKPOINT.
+           IF TOTAL-QUANTITY IS GREATER THAN ZERO
+               PERFORM 0008-WRITE-VOID-JOURNAL
+               MOVE ZEROES TO TOTAL-QUANTITY
+               MOVE ZEROES TO TOTAL-COST
+           END-IF.
+       0001-DECLINE-CHECKPOINT-EXIT.
+           EXIT.
+
+       0001-RESTORE-CHECKPOINT-ITEM.
+           MOVE CP-ITEM-CODE TO ITEM-CODE-M.
+           READ ITEM-MASTER-FILE
+               NOT INVALID KEY
+                   ADD CP-ITEM-QUANTITY TO ITEM-ON-HAND-M
+                   REWRITE ITEM-MASTER-RECORD
+           END-READ.
+           ADD CP-ITEM-QUANTITY TO TOTAL-QUANTITY.
+           ADD CP-ITEM-COST TO TOTAL-COST.
+           PERFORM 0001-READ-CHECKPOINT.
+       0001-RESTORE-CHECKPOINT-ITEM-EXIT.
+           EXIT.
+
+       0001-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+       0001-CLEAR-CHECKPOINT-EXIT.
+           EXIT.
+
        0002-WELCOME-USER.
            DISPLAY 'Hi, welcome to the petstore cash register system!'.
+           IF WS-CASHIER-ID-PARM IS EQUAL TO SPACES
+               DISPLAY 'Cashier ID: '
+               ACCEPT CASHIER-ID
+           ELSE
+               MOVE WS-CASHIER-ID-PARM TO CASHIER-ID
+           END-IF.
+           DISPLAY 'Member ID (blank if none): '.
+           ACCEPT MEMBER-ID.
+           IF MEMBER-ID IS NOT EQUAL TO SPACES
+               PERFORM 0002-LOOKUP-MEMBER
+           END-IF.
        0002-END.
 
+       0002-LOOKUP-MEMBER.
+           MOVE MEMBER-ID TO LOYALTY-MEMBER-ID.
+           READ LOYALTY-FILE
+               INVALID KEY
+                   DISPLAY 'Member ID not found, continuing without it.'
+                   MOVE 'N' TO MEMBER-ON-FILE
+               NOT INVALID KEY
+                   MOVE 'Y' TO MEMBER-ON-FILE
+                   MOVE LOYALTY-DISCOUNT-PCT TO MEMBER-DISCOUNT-PCT
+                   DISPLAY 'Welcome back, ' LOYALTY-MEMBER-NAME
+           END-READ.
+       0002-LOOKUP-MEMBER-EXIT.
+           EXIT.
+
        0003-ASK-FOR-ITEM.
-           MOVE 'Item description' TO ITEM-DESCRIPTION (I).
-           MOVE 9.99 TO ITEM-PRICE (I).
-           MOVE 9 TO ITEM-QUANTITY (I).
-           COMPUTE ITEM-COST (I) = ITEM-QUANTITY (I) * ITEM-PRICE (I).
-           ADD ITEM-QUANTITY (I) TO TOTAL-QUANTITY.
-           ADD ITEM-COST (I) TO TOTAL-COST.
-           ADD 1 TO I.
-           MOVE 'N' TO USER-ANSWER.
+           IF I IS GREATER THAN OR EQUAL TO 9999
+               DISPLAY 'Maximum of 9999 items reached for this sale.'
+               MOVE 'N' TO USER-ANSWER
+           ELSE
+               DISPLAY 'Item code: '
+               ACCEPT ITEM-CODE (I)
+               PERFORM 0003-LOOKUP-ITEM
+               DISPLAY 'Item quantity: '
+               ACCEPT ITEM-QUANTITY (I)
+               PERFORM 0003-VALIDATE-QUANTITY
+               COMPUTE ITEM-COST (I) =
+                   ITEM-QUANTITY (I) * ITEM-PRICE (I)
+                   ON SIZE ERROR
+                       DISPLAY 'Item cost overflow, item not rung up.'
+                       MOVE ZEROES TO ITEM-QUANTITY (I)
+                       MOVE ZEROES TO ITEM-COST (I)
+               END-COMPUTE
+               ADD ITEM-QUANTITY (I) TO TOTAL-QUANTITY
+               ADD ITEM-COST (I) TO TOTAL-COST
+               PERFORM 0003-DECREMENT-ON-HAND
+               ADD 1 TO I
+               MOVE I TO WS-ITEM-COUNT
+               PERFORM 0003-SAVE-CHECKPOINT
+               DISPLAY 'Continue(Y) Stop(N) Void(V) Cancel sale(C): '
+               ACCEPT USER-ANSWER
+               IF VOID-LAST
+                   PERFORM 0003-VOID-LAST-ITEM
+               END-IF
+               IF CANCEL-SALE
+                   PERFORM 0003-CANCEL-SALE
+               END-IF
+           END-IF.
        0003-END.
 
-       0004-CALCULATE-DISCOUNT.
-           IF TOTAL-COST IS GREATER THAN MINIMUM-FOR-DISCOUNT THEN
-               COMPUTE TOTAL-COST-DISCOUNTED = TOTAL-COST * DISCOUNT
+       0003-CANCEL-SALE.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J IS EQUAL TO I
+               MOVE ITEM-CODE (J) TO ITEM-CODE-M
+               READ ITEM-MASTER-FILE
+                   NOT INVALID KEY
+                       ADD ITEM-QUANTITY (J) TO ITEM-ON-HAND-M
+                       REWRITE ITEM-MASTER-RECORD
+               END-READ
+           END-PERFORM.
+           MOVE 'V' TO WS-SALE-STATUS.
+           MOVE 'N' TO USER-ANSWER.
+           DISPLAY 'Sale cancelled - no charge.'.
+       0003-CANCEL-SALE-EXIT.
+           EXIT.
+
+       0003-VALIDATE-QUANTITY.
+           MOVE 'N' TO WS-QUANTITY-SWITCH.
+           PERFORM 0003-CHECK-QUANTITY UNTIL QUANTITY-VALID.
+       0003-VALIDATE-QUANTITY-EXIT.
+           EXIT.
+
+       0003-CHECK-QUANTITY.
+           IF ITEM-QUANTITY (I) IS NOT NUMERIC
+                   OR ITEM-QUANTITY (I) IS EQUAL TO ZERO
+               DISPLAY 'Quantity must be numeric and greater than zero.'
+               DISPLAY 'Item quantity: '
+               ACCEPT ITEM-QUANTITY (I)
            ELSE
-               MOVE TOTAL-COST TO TOTAL-COST-DISCOUNTED
+               IF ITEM-QUANTITY (I) IS GREATER THAN ITEM-ON-HAND-M
+                   DISPLAY 'Only ' ITEM-ON-HAND-M ' on hand, re-key: '
+                   ACCEPT ITEM-QUANTITY (I)
+               ELSE
+                   MOVE 'Y' TO WS-QUANTITY-SWITCH
+               END-IF
+           END-IF.
+       0003-CHECK-QUANTITY-EXIT.
+           EXIT.
+
+       0003-VOID-LAST-ITEM.
+           IF I IS GREATER THAN 1
+               SUBTRACT 1 FROM I
+               SUBTRACT ITEM-QUANTITY (I) FROM TOTAL-QUANTITY
+               SUBTRACT ITEM-COST (I) FROM TOTAL-COST
+               PERFORM 0003-RESTORE-ON-HAND
+               MOVE I TO WS-ITEM-COUNT
+               PERFORM 0003-SAVE-CHECKPOINT
+               DISPLAY 'Last item voided.'
+           ELSE
+               DISPLAY 'No item to void.'
+           END-IF.
+       0003-VOID-LAST-ITEM-EXIT.
+           EXIT.
+
+       0003-DECREMENT-ON-HAND.
+           MOVE ITEM-CODE (I) TO ITEM-CODE-M.
+           READ ITEM-MASTER-FILE
+               NOT INVALID KEY
+                   SUBTRACT ITEM-QUANTITY (I) FROM ITEM-ON-HAND-M
+                   REWRITE ITEM-MASTER-RECORD
+           END-READ.
+       0003-DECREMENT-ON-HAND-EXIT.
+           EXIT.
+
+       0003-RESTORE-ON-HAND.
+           MOVE ITEM-CODE (I) TO ITEM-CODE-M.
+           READ ITEM-MASTER-FILE
+               NOT INVALID KEY
+                   ADD ITEM-QUANTITY (I) TO ITEM-ON-HAND-M
+                   REWRITE ITEM-MASTER-RECORD
+           END-READ.
+       0003-RESTORE-ON-HAND-EXIT.
+           EXIT.
+
+       0003-SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J IS EQUAL TO I
+               MOVE ITEM-CODE (J) TO CP-ITEM-CODE
+               MOVE ITEM-DESCRIPTION (J) TO CP-ITEM-DESCRIPTION
+               MOVE ITEM-PRICE (J) TO CP-ITEM-PRICE
+               MOVE ITEM-QUANTITY (J) TO CP-ITEM-QUANTITY
+               MOVE ITEM-COST (J) TO CP-ITEM-COST
+               WRITE CHECKPOINT-RECORD
+           END-PERFORM.
+           CLOSE CHECKPOINT-FILE.
+       0003-SAVE-CHECKPOINT-EXIT.
+           EXIT.
+
+       0003-LOOKUP-ITEM.
+           MOVE SPACES TO ITEM-MASTER-STATUS.
+           MOVE SPACES TO WS-DESCRIPTION-STATUS.
+           PERFORM 0003-TRY-ITEM-LOOKUP
+               UNTIL ITEM-MASTER-OK AND DESCRIPTION-VALID.
+       0003-LOOKUP-ITEM-EXIT.
+           EXIT.
+
+       0003-TRY-ITEM-LOOKUP.
+           MOVE ITEM-CODE (I) TO ITEM-CODE-M.
+           READ ITEM-MASTER-FILE
+               INVALID KEY
+                   DISPLAY 'Item code not found, re-key: '
+                   ACCEPT ITEM-CODE (I)
+           END-READ.
+           IF ITEM-MASTER-OK
+               MOVE ITEM-DESCRIPTION-M TO ITEM-DESCRIPTION (I)
+               MOVE ITEM-PRICE-M TO ITEM-PRICE (I)
+               CALL 'anothersubsample' USING BY REFERENCE
+                   ITEM-DESCRIPTION (I), WS-DESCRIPTION-STATUS
+               END-CALL
+               IF NOT DESCRIPTION-VALID
+                   DISPLAY 'Item master has a bad description, re-key: '
+                   ACCEPT ITEM-CODE (I)
+               END-IF
+           END-IF.
+       0003-TRY-ITEM-LOOKUP-EXIT.
+           EXIT.
+
+       0004-CALCULATE-DISCOUNT.
+           MOVE TOTAL-COST TO TOTAL-COST-DISCOUNTED.
+           PERFORM VARYING T FROM 1 BY 1 UNTIL T IS GREATER THAN 3
+               IF TOTAL-COST IS GREATER THAN TIER-MINIMUM (T)
+                   MOVE curround(TOTAL-COST * TIER-RATE (T))
+                       TO TOTAL-COST-DISCOUNTED
+               END-IF
+           END-PERFORM.
+           IF MEMBER-FOUND
+               MOVE curround(TOTAL-COST-DISCOUNTED -
+                   (TOTAL-COST-DISCOUNTED * MEMBER-DISCOUNT-PCT))
+                   TO TOTAL-COST-DISCOUNTED
+               PERFORM 0004-ACCRUE-POINTS
            END-IF.
        0004-END.
 
-       0005-DISPLAY-BILL.
+       0004-ACCRUE-POINTS.
+           COMPUTE MEMBER-POINTS-EARNED = TOTAL-COST.
+           ADD MEMBER-POINTS-EARNED TO LOYALTY-POINTS.
+           REWRITE LOYALTY-RECORD.
+       0004-ACCRUE-POINTS-EXIT.
+           EXIT.
+
+       0005-CALCULATE-TAX.
+           MOVE curround(TOTAL-COST-DISCOUNTED * TAX-RATE) TO TOTAL-TAX.
+           ADD TOTAL-COST-DISCOUNTED TOTAL-TAX GIVING TOTAL-DUE.
+       0005-END.
+
+       0006-CAPTURE-PAYMENT.
+           MOVE TOTAL-DUE TO WS-BALANCE-DUE.
+           DISPLAY 'Payment type (C=cash, R=card, S=split): '.
+           ACCEPT PAYMENT-TYPE.
+           EVALUATE TRUE
+               WHEN PAY-CARD
+                   MOVE TOTAL-DUE TO CARD-AMOUNT
+               WHEN PAY-SPLIT
+                   MOVE ZEROES TO CARD-AMOUNT
+                   PERFORM 0006-ACCEPT-CARD-AMOUNT
+                       UNTIL CARD-AMOUNT IS NOT GREATER THAN
+                           WS-BALANCE-DUE
+                   SUBTRACT CARD-AMOUNT FROM WS-BALANCE-DUE
+                   PERFORM 0006-TAKE-CASH-TENDERED
+               WHEN OTHER
+                   PERFORM 0006-TAKE-CASH-TENDERED
+           END-EVALUATE.
+       0006-END.
+
+       0006-ACCEPT-CARD-AMOUNT.
+           DISPLAY 'Card amount: '.
+           ACCEPT CARD-AMOUNT.
+           IF CARD-AMOUNT IS GREATER THAN WS-BALANCE-DUE
+               DISPLAY 'Card amount cannot exceed the total due.'
+           END-IF.
+       0006-ACCEPT-CARD-AMOUNT-EXIT.
+           EXIT.
+
+       0006-TAKE-CASH-TENDERED.
+           MOVE ZEROES TO CASH-TENDERED.
+           PERFORM 0006-ACCEPT-CASH-TENDERED
+               UNTIL CASH-TENDERED IS NOT LESS THAN WS-BALANCE-DUE.
+           SUBTRACT WS-BALANCE-DUE FROM CASH-TENDERED GIVING CHANGE-DUE.
+       0006-TAKE-CASH-TENDERED-EXIT.
+           EXIT.
+
+       0006-ACCEPT-CASH-TENDERED.
+           DISPLAY 'Cash tendered: '.
+           ACCEPT CASH-TENDERED.
+           IF CASH-TENDERED IS LESS THAN WS-BALANCE-DUE
+               DISPLAY 'Amount tendered is less than the balance due.'
+           END-IF.
+       0006-ACCEPT-CASH-TENDERED-EXIT.
+           EXIT.
+
+       0007-DISPLAY-BILL.
            DISPLAY ' '.
            DISPLAY ' '.
            DISPLAY HEADING-LINE1.
+           WRITE PRINT-RECORD FROM HEADING-LINE1.
            DISPLAY HEADING-LINE2.
+           WRITE PRINT-RECORD FROM HEADING-LINE2.
            PERFORM VARYING J FROM 1 BY 1 UNTIL J IS EQUAL TO I
                MOVE ITEM-DESCRIPTION (J) TO DETAIL-DESCRIPTION
                MOVE ITEM-PRICE (J) TO DETAIL-PRICE
                MOVE ITEM-QUANTITY (J) TO DETAIL-QUANTITY
                MOVE ITEM-COST (J) TO DETAIL-COST
                DISPLAY ITEM-LINE
+               WRITE PRINT-RECORD FROM ITEM-LINE
            END-PERFORM.
            DISPLAY TOTAL-LINE1.
+           WRITE PRINT-RECORD FROM TOTAL-LINE1.
            MOVE TOTAL-QUANTITY TO DET-TOTAL-QUANTITY.
            DISPLAY TOTAL-LINE2.
+           WRITE PRINT-RECORD FROM TOTAL-LINE2.
            MOVE TOTAL-COST TO DET-TOTAL-COST.
            DISPLAY TOTAL-LINE3.
+           WRITE PRINT-RECORD FROM TOTAL-LINE3.
            MOVE TOTAL-COST-DISCOUNTED TO DET-TOTAL-DISCOUNTED.
            DISPLAY TOTAL-LINE4.
-       0005-END.
+           WRITE PRINT-RECORD FROM TOTAL-LINE4.
+           MOVE TOTAL-TAX TO DET-TOTAL-TAX.
+           DISPLAY TOTAL-LINE5.
+           WRITE PRINT-RECORD FROM TOTAL-LINE5.
+           MOVE TOTAL-DUE TO DET-TOTAL-DUE.
+           DISPLAY TOTAL-LINE6.
+           WRITE PRINT-RECORD FROM TOTAL-LINE6.
+           IF PAY-CARD OR PAY-SPLIT
+               MOVE CARD-AMOUNT TO DET-CARD-AMOUNT
+               DISPLAY TOTAL-LINE9
+               WRITE PRINT-RECORD FROM TOTAL-LINE9
+           END-IF.
+           IF NOT PAY-CARD
+               MOVE CASH-TENDERED TO DET-CASH-TENDERED
+               DISPLAY TOTAL-LINE7
+               WRITE PRINT-RECORD FROM TOTAL-LINE7
+               MOVE CHANGE-DUE TO DET-CHANGE-DUE
+               DISPLAY TOTAL-LINE8
+               WRITE PRINT-RECORD FROM TOTAL-LINE8
+           END-IF.
+       0007-END.
+
+       0008-WRITE-JOURNAL.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J IS EQUAL TO I
+               MOVE 'D' TO JE-RECORD-TYPE
+               MOVE CASHIER-ID TO JE-CASHIER-ID
+               MOVE ITEM-CODE (J) TO JE-ITEM-CODE
+               MOVE ITEM-DESCRIPTION (J) TO JE-ITEM-DESCRIPTION
+               MOVE ITEM-PRICE (J) TO JE-ITEM-PRICE
+               MOVE ITEM-QUANTITY (J) TO JE-ITEM-QUANTITY
+               MOVE ITEM-COST (J) TO JE-ITEM-COST
+               WRITE JOURNAL-RECORD
+           END-PERFORM.
+           MOVE 'S' TO JE-RECORD-TYPE.
+           MOVE CASHIER-ID TO JE-CASHIER-ID.
+           MOVE TOTAL-QUANTITY TO JE-TOTAL-QUANTITY.
+           MOVE TOTAL-COST TO JE-TOTAL-COST.
+           MOVE TOTAL-COST-DISCOUNTED TO JE-TOTAL-DISCOUNTED.
+           MOVE TOTAL-TAX TO JE-TOTAL-TAX.
+           MOVE TOTAL-DUE TO JE-TOTAL-DUE.
+           MOVE PAYMENT-TYPE TO JE-PAYMENT-TYPE.
+           MOVE CASH-TENDERED TO JE-CASH-TENDERED.
+           MOVE CARD-AMOUNT TO JE-CARD-AMOUNT.
+           WRITE JOURNAL-RECORD.
+       0008-WRITE-JOURNAL-EXIT.
+           EXIT.
+
+       0008-WRITE-VOID-JOURNAL.
+           MOVE 'V' TO JE-RECORD-TYPE.
+           MOVE CASHIER-ID TO JE-CASHIER-ID.
+           MOVE TOTAL-QUANTITY TO JE-TOTAL-QUANTITY.
+           MOVE TOTAL-COST TO JE-TOTAL-COST.
+           MOVE ZEROES TO JE-TOTAL-DISCOUNTED.
+           MOVE ZEROES TO JE-TOTAL-TAX.
+           MOVE ZEROES TO JE-TOTAL-DUE.
+           MOVE SPACES TO JE-PAYMENT-TYPE.
+           MOVE ZEROES TO JE-CASH-TENDERED.
+           MOVE ZEROES TO JE-CARD-AMOUNT.
+           WRITE JOURNAL-RECORD.
+       0008-WRITE-VOID-JOURNAL-EXIT.
+           EXIT.
+
+       0009-EXPORT-TO-ACCOUNTING.
+           MOVE WS-CURRENT-DATE TO AE-SALE-DATE.
+           MOVE CASHIER-ID TO AE-CASHIER-ID.
+           MOVE TOTAL-COST TO AE-GROSS-SALES.
+           COMPUTE AE-DISCOUNT-GIVEN =
+               TOTAL-COST - TOTAL-COST-DISCOUNTED.
+           MOVE TOTAL-TAX TO AE-TAX-COLLECTED.
+           MOVE TOTAL-DUE TO AE-NET-SALES.
+           WRITE ACCOUNTING-EXPORT-RECORD.
+       0009-END.
 
        END PROGRAM PETSTORE.
