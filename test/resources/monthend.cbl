@@ -0,0 +1,200 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MONTHEND.
+       AUTHOR. BRUNO PACHECO.
+      *
+      * Month-end closing batch: reads each day's transaction journal
+      * for the given year/month (as written by PETSTORE), rolls up
+      * revenue, discounts, tax and voided-sale counts by day and in
+      * total, then marks the period closed.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOURNAL-FILE ASSIGN TO WS-JOURNAL-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS JOURNAL-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO 'MONTHRPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+           SELECT CLOSING-FILE ASSIGN TO WS-CLOSING-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CLOSING-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOURNAL-FILE.
+           COPY "journal.cpy".
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD                PIC X(80).
+
+       FD  CLOSING-FILE.
+       01  CLOSING-RECORD               PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-SWITCHES.
+           05  JOURNAL-FILE-STATUS  PIC XX.
+               88  JOURNAL-FILE-OK      VALUE '00'.
+               88  JOURNAL-FILE-EOF     VALUE '10'.
+               88  JOURNAL-FILE-MISSING VALUE '35'.
+           05  REPORT-FILE-STATUS   PIC XX.
+               88  REPORT-FILE-OK       VALUE '00'.
+           05  CLOSING-FILE-STATUS  PIC XX.
+               88  CLOSING-FILE-OK      VALUE '00'.
+           05  WS-EOF-SWITCH        PIC X VALUE 'N'.
+               88  END-OF-JOURNAL       VALUE 'Y'.
+
+       01  WS-YEAR-MONTH             PIC 9(06).
+       01  WS-DAY                    PIC 9(02).
+       01  WS-DAYS-IN-MONTH          PIC 9(02).
+       01  WS-JOURNAL-FILENAME       PIC X(20).
+       01  WS-CLOSING-FILENAME       PIC X(20).
+
+       01  WS-MONTH-TOTALS.
+           05  WS-MONTH-GROSS        PIC 9(08)V99 VALUE ZEROES.
+           05  WS-MONTH-DISCOUNT     PIC 9(08)V99 VALUE ZEROES.
+           05  WS-MONTH-TAX          PIC 9(08)V99 VALUE ZEROES.
+           05  WS-MONTH-VOIDED       PIC 9(05) VALUE ZEROES.
+
+       01  WS-DAY-TOTALS.
+           05  WS-DAY-GROSS          PIC 9(08)V99 VALUE ZEROES.
+           05  WS-DAY-DISCOUNT       PIC 9(08)V99 VALUE ZEROES.
+           05  WS-DAY-TAX            PIC 9(08)V99 VALUE ZEROES.
+           05  WS-DAY-VOIDED         PIC 9(05) VALUE ZEROES.
+
+       01  RPT-HEADING1.
+           05  FILLER  PIC X(24) VALUE 'MONTH-END CLOSING - '.
+           05  RPT-YEAR-MONTH-OUT    PIC 9(06).
+
+       01  RPT-HEADING2.
+           05  FILLER  PIC X(40) VALUE ALL '='.
+
+       01  RPT-DAY-LINE.
+           05  FILLER            PIC X(4) VALUE 'DAY:'.
+           05  RPT-DAY-OUT       PIC Z9.
+           05  FILLER            PIC X(2) VALUE SPACES.
+           05  FILLER            PIC X(8) VALUE 'REVENUE:'.
+           05  RPT-DAY-GROSS     PIC $$$,$$9.99.
+           05  FILLER            PIC X(2) VALUE SPACES.
+           05  FILLER            PIC X(10) VALUE 'DISCOUNTS:'.
+           05  RPT-DAY-DISCOUNT  PIC $$$,$$9.99.
+           05  FILLER            PIC X(2) VALUE SPACES.
+           05  FILLER            PIC X(4) VALUE 'TAX:'.
+           05  RPT-DAY-TAX       PIC $$$,$$9.99.
+           05  FILLER            PIC X(2) VALUE SPACES.
+           05  FILLER            PIC X(7) VALUE 'VOIDED:'.
+           05  RPT-DAY-VOIDED    PIC ZZ9.
+
+       01  RPT-TOTAL-LINE.
+           05  FILLER          PIC X(21) VALUE 'MONTH TOTAL REVENUE:'.
+           05  RPT-MONTH-GROSS  PIC $$$,$$$,$$9.99.
+
+       01  RPT-DISCOUNT-LINE.
+           05  FILLER          PIC X(23) VALUE 'MONTH TOTAL DISCOUNTS:'.
+           05  RPT-MONTH-DISCOUNT PIC $$$,$$$,$$9.99.
+
+       01  RPT-TAX-LINE.
+           05  FILLER          PIC X(17) VALUE 'MONTH TOTAL TAX:'.
+           05  RPT-MONTH-TAX    PIC $$$,$$$,$$9.99.
+
+       01  RPT-VOIDED-LINE.
+           05  FILLER          PIC X(20) VALUE 'MONTH SALES VOIDED:'.
+           05  RPT-MONTH-VOIDED PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       0001-START.
+           PERFORM 0002-INITIALIZE.
+           PERFORM 0003-PROCESS-DAY
+               VARYING WS-DAY FROM 1 BY 1
+               UNTIL WS-DAY IS GREATER THAN WS-DAYS-IN-MONTH.
+           PERFORM 0004-PRODUCE-REPORT.
+           PERFORM 0005-MARK-PERIOD-CLOSED.
+           CLOSE REPORT-FILE.
+           STOP RUN.
+       0001-END.
+
+       0002-INITIALIZE.
+           DISPLAY 'Month-end closing for year/month (YYYYMM): '.
+           ACCEPT WS-YEAR-MONTH.
+           MOVE 31 TO WS-DAYS-IN-MONTH.
+           OPEN OUTPUT REPORT-FILE.
+           MOVE WS-YEAR-MONTH TO RPT-YEAR-MONTH-OUT.
+           WRITE REPORT-RECORD FROM RPT-HEADING1.
+           WRITE REPORT-RECORD FROM RPT-HEADING2.
+       0002-END.
+
+       0003-PROCESS-DAY.
+           MOVE ZEROES TO WS-DAY-GROSS.
+           MOVE ZEROES TO WS-DAY-DISCOUNT.
+           MOVE ZEROES TO WS-DAY-TAX.
+           MOVE ZEROES TO WS-DAY-VOIDED.
+           MOVE 'N' TO WS-EOF-SWITCH.
+           STRING 'JRNL' WS-YEAR-MONTH WS-DAY DELIMITED BY SIZE
+               INTO WS-JOURNAL-FILENAME.
+           OPEN INPUT JOURNAL-FILE.
+           IF JOURNAL-FILE-OK
+               PERFORM 0003-READ-JOURNAL
+               PERFORM 0003-ACCUMULATE-DAY UNTIL END-OF-JOURNAL
+               CLOSE JOURNAL-FILE
+               ADD WS-DAY-GROSS TO WS-MONTH-GROSS
+               ADD WS-DAY-DISCOUNT TO WS-MONTH-DISCOUNT
+               ADD WS-DAY-TAX TO WS-MONTH-TAX
+               ADD WS-DAY-VOIDED TO WS-MONTH-VOIDED
+               MOVE WS-DAY TO RPT-DAY-OUT
+               MOVE WS-DAY-GROSS TO RPT-DAY-GROSS
+               MOVE WS-DAY-DISCOUNT TO RPT-DAY-DISCOUNT
+               MOVE WS-DAY-TAX TO RPT-DAY-TAX
+               MOVE WS-DAY-VOIDED TO RPT-DAY-VOIDED
+               WRITE REPORT-RECORD FROM RPT-DAY-LINE
+           END-IF.
+       0003-END.
+
+       0003-READ-JOURNAL.
+           READ JOURNAL-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       0003-READ-JOURNAL-EXIT.
+           EXIT.
+
+       0003-ACCUMULATE-DAY.
+           IF JE-SUMMARY
+               ADD JE-TOTAL-COST TO WS-DAY-GROSS
+               ADD JE-TOTAL-COST TO WS-DAY-DISCOUNT
+               SUBTRACT JE-TOTAL-DISCOUNTED FROM WS-DAY-DISCOUNT
+               ADD JE-TOTAL-TAX TO WS-DAY-TAX
+           END-IF.
+           IF JE-VOID
+               ADD 1 TO WS-DAY-VOIDED
+           END-IF.
+           PERFORM 0003-READ-JOURNAL.
+       0003-ACCUMULATE-DAY-EXIT.
+           EXIT.
+
+       0004-PRODUCE-REPORT.
+           WRITE REPORT-RECORD FROM RPT-HEADING2.
+           MOVE WS-MONTH-GROSS TO RPT-MONTH-GROSS.
+           WRITE REPORT-RECORD FROM RPT-TOTAL-LINE.
+           MOVE WS-MONTH-DISCOUNT TO RPT-MONTH-DISCOUNT.
+           WRITE REPORT-RECORD FROM RPT-DISCOUNT-LINE.
+           MOVE WS-MONTH-TAX TO RPT-MONTH-TAX.
+           WRITE REPORT-RECORD FROM RPT-TAX-LINE.
+           MOVE WS-MONTH-VOIDED TO RPT-MONTH-VOIDED.
+           WRITE REPORT-RECORD FROM RPT-VOIDED-LINE.
+       0004-END.
+
+       0005-MARK-PERIOD-CLOSED.
+           STRING 'MCLOSE' WS-YEAR-MONTH DELIMITED BY SIZE
+               INTO WS-CLOSING-FILENAME.
+           OPEN OUTPUT CLOSING-FILE.
+           STRING 'PERIOD ' WS-YEAR-MONTH DELIMITED BY SIZE
+                  ' CLOSED' DELIMITED BY SIZE
+               INTO CLOSING-RECORD.
+           WRITE CLOSING-RECORD.
+           CLOSE CLOSING-FILE.
+       0005-END.
+
+       END PROGRAM MONTHEND.
